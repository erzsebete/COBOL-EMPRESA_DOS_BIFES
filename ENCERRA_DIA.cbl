@@ -0,0 +1,173 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Relatorio de fecho de dia (Z) - resume o jornal de
+      *          vendas (JORNAL.DAT) por artigo e emite o total do dia.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ENCERRA_DIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JORNAL-VENDAS ASSIGN TO "JORNAL.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-JORNAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JORNAL-VENDAS.
+           COPY JORNALV.CPY.
+
+       WORKING-STORAGE SECTION.
+        77 FS-JORNAL               PIC X(02)  VALUES "00".
+        77 JORNAL-EXISTE           PIC X      VALUES "S".
+           88 NAO-HA-JORNAL        VALUE "N".
+        77 FIM-JORNAL              PIC X      VALUES "N".
+           88 JORNAL-TERMINOU      VALUE "S".
+        77 IDX-RESUMO              PIC 99     VALUE ZERO.
+        77 NUM-CONTAS-DIA          PIC 9(06)  VALUE ZERO.
+        77 TOTAL-DIA               PIC 9(07)V99 VALUE ZERO.
+        77 DESCONTOS-DIA           PIC 9(07)V99 VALUE ZERO.
+        77 LIQUIDO-DIA             PIC 9(07)V99 VALUE ZERO.
+        77 IVA-DIA                 PIC 9(07)V99 VALUE ZERO.
+        77 SAIDA-QTD               PIC ZZZ9.
+        77 SAIDA-VALOR             PIC Z(6)9.99.
+        77 SAIDA-NUM-CONTAS        PIC ZZZZZ9.
+
+      * Data de hoje, para o fecho de dia so somar as contas fechadas
+      * hoje e nao a vida inteira do ficheiro de jornal.
+        01 DATA-HOJE.
+           05 ANO-HOJE             PIC 9(04)  VALUE ZERO.
+           05 MES-HOJE             PIC 9(02)  VALUE ZERO.
+           05 DIA-HOJE             PIC 9(02)  VALUE ZERO.
+
+      * Resumo por artigo - os seis artigos do menu actual (CABECALHO).
+        01 TABELA-RESUMO.
+           05 RESUMO-ITEM OCCURS 6 TIMES.
+              10 RI-DESCRICAO      PIC X(25).
+              10 RI-QUANTIDADE     PIC 9(05) VALUE ZERO.
+              10 RI-VALOR          PIC 9(07)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+        MAINLINE.
+           PERFORM INICIALIZAR.
+           IF NOT NAO-HA-JORNAL
+               PERFORM LER-JORNAL
+           END-IF.
+           PERFORM IMPRIMIR-RESUMO.
+           STOP RUN.
+
+
+      ******************************************************************
+      * INICIALIZAR
+      * Povoa a tabela de resumo com a descricao dos seis artigos do
+      * menu (mesma ordem e texto do CABECALHO em EMPRESA_DOS_BIFES),
+      * guarda a data de hoje (para o filtro por dia em LER-JORNAL)
+      * e abre o jornal - se o ficheiro ainda nao existir (nenhuma
+      * venda alguma vez registada) fica so a nota em JORNAL-EXISTE.
+      ******************************************************************
+        INICIALIZAR.
+           MOVE "HAMBURGUER PEQUENO"     TO RI-DESCRICAO(1).
+           MOVE "HAMBURGUER MEDIO"       TO RI-DESCRICAO(2).
+           MOVE "HAMBURGUER GRANDE"      TO RI-DESCRICAO(3).
+           MOVE "HAMBURGUER SUPERGRANDE" TO RI-DESCRICAO(4).
+           MOVE "BATATA"                 TO RI-DESCRICAO(5).
+           MOVE "SALADA"                 TO RI-DESCRICAO(6).
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT JORNAL-VENDAS.
+           IF FS-JORNAL = "35" THEN
+               MOVE "N" TO JORNAL-EXISTE
+           END-IF.
+
+
+      ******************************************************************
+      * LER-JORNAL
+      * Le o ficheiro de jornal por completo, acumulando quantidade e
+      * valor por artigo (registos tipo "I") e o total e numero de
+      * contas (registos tipo "C") - apenas das contas fechadas hoje,
+      * para o fecho de dia nao voltar a somar dias anteriores.
+      ******************************************************************
+        LER-JORNAL.
+           READ JORNAL-VENDAS
+               AT END MOVE "S" TO FIM-JORNAL
+           END-READ.
+           PERFORM UNTIL JORNAL-TERMINOU
+               IF JORNAL-ANO = ANO-HOJE AND JORNAL-MES = MES-HOJE
+                       AND JORNAL-DIA = DIA-HOJE THEN
+                   IF JORNAL-ITEM THEN
+                       PERFORM ACUMULAR-ITEM
+                   ELSE
+                       ADD 1                    TO NUM-CONTAS-DIA
+                       ADD JORNAL-TOTAL-FINAL   TO TOTAL-DIA
+                       ADD JORNAL-DESCONTO      TO DESCONTOS-DIA
+                       ADD JORNAL-VALOR-LIQUIDO TO LIQUIDO-DIA
+                       ADD JORNAL-VALOR-IVA     TO IVA-DIA
+                   END-IF
+               END-IF
+               READ JORNAL-VENDAS
+                   AT END MOVE "S" TO FIM-JORNAL
+               END-READ
+           END-PERFORM.
+           CLOSE JORNAL-VENDAS.
+
+
+        ACUMULAR-ITEM.
+           MOVE JORNAL-COD-ITEM TO IDX-RESUMO.
+           IF IDX-RESUMO >= 1 AND IDX-RESUMO <= 6 THEN
+               ADD JORNAL-QUANTIDADE  TO RI-QUANTIDADE(IDX-RESUMO)
+               ADD JORNAL-TOTAL-LINHA TO RI-VALOR(IDX-RESUMO)
+           END-IF.
+
+
+      ******************************************************************
+      * IMPRIMIR-RESUMO
+      * Mostra o resumo do dia: quantidade e valor vendido por artigo,
+      * seguido do total geral de vendas e numero de contas fechadas.
+      * Se o jornal ainda nao existir (nenhuma venda alguma vez
+      * registada), mostra so um aviso em vez do resumo a zeros.
+      ******************************************************************
+        IMPRIMIR-RESUMO.
+           DISPLAY " ".
+           DISPLAY "================================================".
+           DISPLAY "  EMPRESA DOS BIFES - FECHO DE DIA (RELATORIO Z)".
+           DISPLAY "================================================".
+           IF NAO-HA-JORNAL THEN
+               DISPLAY "SEM VENDAS REGISTADAS (JORNAL INEXISTENTE)."
+               DISPLAY "=============================================="
+               GO TO IMPRIMIR-RESUMO-EXIT
+           END-IF.
+           DISPLAY "ARTIGO                      QTD    VALOR (EUR)".
+           DISPLAY "------------------------------------------------".
+           PERFORM IMPRIMIR-LINHA-ITEM
+               VARYING IDX-RESUMO FROM 1 BY 1 UNTIL IDX-RESUMO > 6.
+           DISPLAY "------------------------------------------------".
+           MOVE NUM-CONTAS-DIA TO SAIDA-NUM-CONTAS.
+           DISPLAY "CONTAS FECHADAS: " SAIDA-NUM-CONTAS.
+           MOVE DESCONTOS-DIA TO SAIDA-VALOR.
+           DISPLAY "DESCONTOS DO DIA:               " SAIDA-VALOR
+               " EUR".
+           MOVE LIQUIDO-DIA TO SAIDA-VALOR.
+           DISPLAY "VALOR LIQUIDO DO DIA:           " SAIDA-VALOR
+               " EUR".
+           MOVE IVA-DIA TO SAIDA-VALOR.
+           DISPLAY "IVA DO DIA:                     " SAIDA-VALOR
+               " EUR".
+           MOVE TOTAL-DIA TO SAIDA-VALOR.
+           DISPLAY "TOTAL DO DIA (VALOR COBRADO):   " SAIDA-VALOR
+               " EUR".
+           DISPLAY "================================================".
+
+        IMPRIMIR-RESUMO-EXIT.
+           EXIT.
+
+
+        IMPRIMIR-LINHA-ITEM.
+           MOVE RI-QUANTIDADE(IDX-RESUMO) TO SAIDA-QTD.
+           MOVE RI-VALOR(IDX-RESUMO)      TO SAIDA-VALOR.
+           DISPLAY RI-DESCRICAO(IDX-RESUMO) "  " SAIDA-QTD "  "
+               SAIDA-VALOR " EUR".
+
+
+       END PROGRAM ENCERRA_DIA.
