@@ -7,11 +7,36 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EMPRESA_DOS_BIFES.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JORNAL-VENDAS ASSIGN TO "JORNAL.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-JORNAL.
+           SELECT RECIBO-IMPRESSO ASSIGN TO "RECIBO.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-RECIBO.
+           SELECT TABELA-PRECOS ASSIGN TO "PRECOS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-TABELA-PRECOS.
+           SELECT CHECKPOINT-CONTA ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
 
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JORNAL-VENDAS.
+           COPY JORNALV.CPY.
 
+       FD  RECIBO-IMPRESSO.
+       01  RECIBO-LINHA               PIC X(50).
 
+       FD  TABELA-PRECOS.
+           COPY TABPRECO.CPY.
+
+       FD  CHECKPOINT-CONTA.
+           COPY CHECKPT.CPY.
 
-       DATA DIVISION.
        WORKING-STORAGE SECTION.
 
        01  DATA-SISTEMA.
@@ -25,13 +50,139 @@
         77 LINHA                   PIC 99     VALUES ZEROS.
         77 TEMP-MENU               PIC X.
            88 VALIDAR-TEMP-MENU    VALUES "0" THRU "6".
-        77 MENU                    PIC 9      VALUE 9.
+        77 OPCAO                    PIC 9      VALUE 9.
 
-        77 TOTAL                   PIC 999V99 VALUES ZEROS.
-        77 SAIDA-TOTAL             PIC ZZ9.99.
+        77 TOTAL                   PIC 9(05)V99 VALUES ZEROS.
+        77 SAIDA-TOTAL             PIC Z(4)9.99.
         77 RESPOSTA                PIC X      VALUES SPACE.
         77 APAGA-LINHA             PIC 99     VALUES ZEROS.
 
+      * Desconto de promocao/combo aplicado a conta, pedido ao operador
+      * logo antes do "NOVA CONTA? (S/N)" em NOVA-CONTA. Ou e
+      * detetado automaticamente (combo hamburguer+batata) ou
+      * corresponde a um codigo de promocao validado contra
+      * TABELA-PROMOCOES - nunca um valor livre sem rasto.
+        77 DESCONTO                PIC 9(05)V99 VALUE ZERO.
+        77 TOTAL-FINAL             PIC 9(05)V99 VALUE ZERO.
+        77 SAIDA-DESCONTO          PIC Z(4)9.99.
+        77 SAIDA-TOTAL-FINAL       PIC Z(4)9.99.
+        77 DESCONTO-CODIGO         PIC X(08)  VALUE SPACES.
+        77 PERCENT-DESCONTO        PIC 9(02)V99 VALUE ZERO.
+        77 PROMO-ENCONTRADA        PIC X      VALUE "N".
+           88 PROMO-VALIDA         VALUE "S".
+        77 IDX-PROMO               PIC 9      VALUE ZERO.
+        77 COMBO-FLAG              PIC X      VALUE "N".
+           88 HA-COMBO             VALUE "S".
+        77 ACHOU-HAMBURGUER        PIC X      VALUE "N".
+           88 HA-HAMBURGUER        VALUE "S".
+        77 ACHOU-BATATA            PIC X      VALUE "N".
+           88 HA-BATATA            VALUE "S".
+
+      * Tabela de codigos de promocao validos, com a percentagem de
+      * desconto correspondente. "COMBO" e sugerido automaticamente
+      * quando a conta tem hamburguer e batata (combo auto-detetado).
+        01 TABELA-PROMOCOES.
+           05 PROMO-ITEM OCCURS 4 TIMES.
+              10 PR-CODIGO          PIC X(08).
+              10 PR-DESCRICAO       PIC X(20).
+              10 PR-PERCENT         PIC 9(02)V99.
+
+      * Forma de pagamento da conta, pedida em PEDE-PAGAMENTO logo
+      * depois do desconto. TOTAL-DINHEIRO-TURNO acumula as vendas
+      * pagas em dinheiro ao longo do turno (arranque do programa
+      * ate ser fechado), para a conferencia da caixa no final.
+        77 FORMA-PAGAMENTO         PIC X      VALUE "D".
+           88 PAGAMENTO-DINHEIRO   VALUE "D".
+           88 PAGAMENTO-CARTAO     VALUE "C".
+        77 FORMA-PAGAMENTO-VALIDA  PIC X      VALUES "N".
+           88 FORMA-PAGAMENTO-OK   VALUE "S".
+        77 VALOR-ENTREGUE          PIC 9(05)V99 VALUE ZERO.
+        77 TROCO                  PIC 9(05)V99 VALUE ZERO.
+        77 VALOR-VALIDO           PIC X      VALUES "N".
+           88 VALOR-ENTREGUE-VALIDO VALUE "S".
+        77 SAIDA-VALOR-ENTREGUE    PIC Z(4)9.99.
+        77 SAIDA-TROCO             PIC Z(4)9.99.
+        77 TOTAL-DINHEIRO-TURNO    PIC 9(07)V99 VALUE ZERO.
+        77 SAIDA-DINHEIRO-TURNO    PIC Z(6)9.99.
+
+      * Operador que iniciou sessao no arranque do turno, gravado em
+      * cada conta fechada para o relatorio por operador.
+        77 OPERADOR                PIC X(08)  VALUE SPACES.
+
+      * Desagregacao do TOTAL-FINAL em liquido e IVA, para efeitos
+      * fiscais. Taxa intermedia do IVA em vigor para restauracao.
+        77 TAXA-IVA                PIC 9V99   VALUE 0.13.
+        77 VALOR-LIQUIDO           PIC 9(05)V99 VALUE ZERO.
+        77 VALOR-IVA               PIC 9(05)V99 VALUE ZERO.
+        77 SAIDA-VALOR-LIQUIDO     PIC Z(4)9.99.
+        77 SAIDA-VALOR-IVA         PIC Z(4)9.99.
+
+        77 FS-JORNAL               PIC X(02)  VALUES "00".
+        77 FIM-JORNAL-LEITURA      PIC X      VALUES "N".
+           88 JORNAL-LEITURA-TERMINOU VALUE "S".
+        77 FS-RECIBO               PIC X(02)  VALUES "00".
+        77 FS-TABELA-PRECOS        PIC X(02)  VALUES "00".
+        77 IDX-PRECO               PIC 99     VALUES ZEROS.
+        77 SAIDA-PRECO-MENU        PIC ZZ9.99.
+        77 LINHA-PRECO             PIC 99     VALUES ZEROS.
+
+      * Checkpoint da conta em curso (CHECKPOINT.DAT), regravado a
+      * cada tecla aceite em ACEITAR-MENU para poder ser retomada se
+      * o programa for interrompido antes de a conta ser fechada.
+        77 FS-CHECKPOINT           PIC X(02)  VALUES "00".
+        77 CONTA-RETOMADA-FLAG     PIC X      VALUES "N".
+           88 CONTA-RETOMADA       VALUE "S".
+        77 LINHA-ITEM-CKPT         PIC 99     VALUES ZEROS.
+
+      * Tabela de precos lida de PRECOS.DAT no arranque do programa.
+      * Os codigos 1 a 6 correspondem directamente as posicoes 1 a 6.
+        01 PRECOS-MEMORIA.
+           05 PRECO-MEM OCCURS 6 TIMES.
+              10 PM-CODIGO         PIC 9(02).
+              10 PM-DESCRICAO      PIC X(25).
+              10 PM-PRECO          PIC 9(03)V99.
+
+      * Linhas da conta em curso - guardadas para poderem ser escritas
+      * no jornal de vendas quando a conta e fechada em NOVA-CONTA.
+        77 NUM-ITENS               PIC 99     VALUE ZERO.
+        77 IDX-ITEM                PIC 99     VALUE ZERO.
+        77 NUM-CONTA                PIC 9(06) VALUE ZERO.
+        01 TABELA-ITENS-CONTA.
+           05 ITEM-CONTA OCCURS 20 TIMES.
+              10 IC-CODIGO         PIC 9(02).
+              10 IC-DESCRICAO      PIC X(25).
+              10 IC-QUANTIDADE     PIC 9(03) VALUE 1.
+              10 IC-PRECO-UNIT     PIC 9(03)V99.
+
+      * Dados do artigo escolhido no EVALUATE, preenchidos antes de
+      * PERFORM REGISTA-ITEM pedir a quantidade ao operador.
+        77 COD-SELECIONADO         PIC 9(02).
+        77 DESCR-SELECIONADA       PIC X(25).
+        77 PRECO-SELECIONADO       PIC 9(03)V99.
+        77 QTD-ITEM                PIC 9(02) VALUE 1.
+        77 QTD-VALIDA              PIC X      VALUES "N".
+           88 QUANTIDADE-VALIDA    VALUE "S".
+        77 TOTAL-LINHA-ITEM        PIC 9(05)V99.
+
+      * Linha da conta formatada para o ecran (no PERFORM UNTIL de
+      * ACEITAR-MENU) e para o recibo impresso em IMPRIME-RECIBO.
+        01 LINHA-ITEM-ECRA.
+           05 LIE-QTD               PIC Z9.
+           05 LIE-X                 PIC X      VALUE "x".
+           05 LIE-DESC              PIC X(22).
+           05 LIE-VALOR             PIC ZZ9.99.
+           05 LIE-EUR               PIC X(4)   VALUE " EUR".
+
+      * Linha de detalhe do recibo impresso (RECIBO.TXT).
+        01 RECIBO-LINHA-ITEM.
+           05 RLI-QTD               PIC Z9.
+           05 FILLER                PIC X(02)  VALUE SPACES.
+           05 RLI-DESC              PIC X(25).
+           05 FILLER                PIC X(02)  VALUE SPACES.
+           05 RLI-PRECO-UNIT        PIC ZZ9.99.
+           05 FILLER                PIC X(02)  VALUE SPACES.
+           05 RLI-TOTAL-LINHA       PIC ZZZ9.99.
+
        SCREEN SECTION.
         01 CLS BLANK SCREEN.
         01 CABECALHO.
@@ -39,33 +190,47 @@
            FOREGROUND-COLOR 2 HIGHLIGHT.
          05 LINE 3  COL 01 VALUE "===================================="
            FOREGROUND-COLOR 6 HIGHLIGHT.
-         05 LINE 4  COL 01 VALUE "N§        MENU              PRE€O   "
+         05 LINE 4  COL 01 VALUE "NUM       MENU              PRECO  "
            FOREGROUND-COLOR 6 HIGHLIGHT.
          05 LINE 5  COL 01 VALUE "===================================="
            FOREGROUND-COLOR 6 HIGHLIGHT.
-         05 LINE 7  COL 01 VALUE "1  HAMBURGUER PEQUENO       5,15 EUR"
+         05 LINE 7  COL 01 VALUE "1  HAMBURGUER PEQUENO"
            FOREGROUND-COLOR 6 HIGHLIGHT.
-         05 LINE 8  COL 01 VALUE "2  HAMBURGUER MDIO         6,05 EUR"
+         05 LINE 8  COL 01 VALUE "2  HAMBURGUER MEDIO"
            FOREGROUND-COLOR 6 HIGHLIGHT.
-         05 LINE 9  COL 01 VALUE "3  HAMBURGUER GRANDE        7,10 EUR"
+         05 LINE 9  COL 01 VALUE "3  HAMBURGUER GRANDE"
            FOREGROUND-COLOR 6 HIGHLIGHT.
-         05 LINE 10 COL 01 VALUE "4  HAMBURGUER SUPERGRANDE   8,20 EUR"
+         05 LINE 10 COL 01 VALUE "4  HAMBURGUER SUPERGRANDE"
            FOREGROUND-COLOR 6 HIGHLIGHT.
-         05 LINE 11 COL 01 VALUE "5  BATATA                   4,50 EUR"
+         05 LINE 11 COL 01 VALUE "5  BATATA"
            FOREGROUND-COLOR 6 HIGHLIGHT.
-         05 LINE 12 COL 01 VALUE "6  SALADA                   5,00 EUR"
+         05 LINE 12 COL 01 VALUE "6  SALADA"
            FOREGROUND-COLOR 6 HIGHLIGHT.
          05 LINE 14 COL 01 VALUE "0  SAIR "
            FOREGROUND-COLOR 6 HIGHLIGHT.
+         05 LINE 15 COL 01 VALUE "V  ANULAR ULTIMO ARTIGO"
+           FOREGROUND-COLOR 6 HIGHLIGHT.
          05 LINE 3  COL 50 VALUE "===================================="
            FOREGROUND-COLOR 3 HIGHLIGHT.
-         05 LINE 4  COL 50 VALUE "N§        MENU              PRE€O   "
+         05 LINE 4  COL 50 VALUE "NUM       MENU              PRECO  "
            FOREGROUND-COLOR 3 HIGHLIGHT.
          05 LINE 5  COL 50 VALUE "===================================="
            FOREGROUND-COLOR 3 HIGHLIGHT.
 
        PROCEDURE DIVISION.
            DISPLAY CABECALHO.
+           PERFORM PEDE-OPERADOR.
+           PERFORM CARREGA-PROMOCOES.
+           PERFORM CARREGA-PRECOS.
+           PERFORM MOSTRA-PRECOS.
+           PERFORM CARREGA-NUM-CONTA.
+           OPEN EXTEND JORNAL-VENDAS.
+           IF FS-JORNAL = "35" THEN
+               OPEN OUTPUT JORNAL-VENDAS
+               CLOSE JORNAL-VENDAS
+               OPEN EXTEND JORNAL-VENDAS
+           END-IF.
+           PERFORM VERIFICA-CHECKPOINT.
 
         CALENDARIO.
 
@@ -73,61 +238,47 @@
            ACCEPT HORA-SISTEMA FROM TIME.
            DISPLAY FUNCTION CONCATENATE(DIA,"-",MES,"-",ANO)    AT 0150.
            DISPLAY FUNCTION CONCATENATE(HORA,":",MINUTO)        AT 0178.
+           IF CONTA-RETOMADA
+               GO TO ACEITAR-MENU
+           END-IF.
 
 
         INICIO.
            MOVE 7 TO LINHA.
            MOVE 0 TO TOTAL.
+           MOVE 0 TO NUM-ITENS.
+           MOVE 0 TO DESCONTO.
+           MOVE 0 TO TOTAL-FINAL.
+           MOVE SPACES TO DESCONTO-CODIGO.
 
         ACEITAR-MENU.
 
-           MOVE 9 TO MENU.
-           PERFORM UNTIL MENU = 0
+           MOVE 9 TO OPCAO.
+           PERFORM UNTIL OPCAO = 0
                ACCEPT TEMP-MENU AT LINE LINHA COL 50
+               IF FUNCTION UPPER-CASE(TEMP-MENU) = "V" THEN
+                   DISPLAY " " ERASE EOL AT LINE LINHA COL 84
+                   PERFORM ANULAR-ITEM
+                   GO TO ACEITAR-MENU
+               END-IF
                IF (NOT VALIDAR-TEMP-MENU) THEN
                    DISPLAY "Escolha entre 0 e 6"  AT LINE LINHA COL 84
                    FOREGROUND-COLOR 4 HIGHLIGHT
                    GO TO ACEITAR-MENU
                ELSE
                    DISPLAY " " ERASE EOL AT LINE LINHA COL 84
-               MOVE FUNCTION NUMVAL(TEMP-MENU) TO MENU
+               MOVE FUNCTION NUMVAL(TEMP-MENU) TO OPCAO
 
-      *        IF (MENU > 6) THEN
+      *        IF (OPCAO > 6) THEN
       *             DISPLAY "Escolha entre 0 e 6"  AT LINE LINHA COL 84
       *             GO TO ACEITAR-MENU
       *         ELSE
-                   EVALUATE MENU
-             WHEN 1
-                   DISPLAY "HAMBURGUER PEQUENO       5,15 EUR"
-                   AT LINE LINHA COL 50
-                   ADD 5.15 TO TOTAL
-                   ADD 1    TO LINHA
-
-             WHEN 2
-                   DISPLAY "HAMBURGUER MDIO         6,05 EUR"
-                   AT LINE LINHA COL 50
-                   ADD 6.05 TO TOTAL
-                   ADD 1    TO LINHA
-             WHEN 3
-                   DISPLAY "HAMBURGUER GRANDE        7,10 EUR"
-                   AT LINE LINHA COL 50
-                   ADD 7.10 TO TOTAL
-                   ADD 1    TO LINHA
-             WHEN 4
-                   DISPLAY "HAMBURGUER SUPERGRANDE   8,20 EUR"
-                   AT LINE LINHA COL 50
-                   ADD 8.20 TO TOTAL
-                   ADD 1 TO LINHA
-             WHEN 5
-                   DISPLAY "BATATA                   4,50 EUR"
-                   AT LINE LINHA COL 50
-                   ADD 4.50 TO TOTAL
-                   ADD 1 TO LINHA
-             WHEN 6
-                   DISPLAY "SALADA                   5,00 EUR"
-                   AT LINE LINHA COL 50
-                   ADD 5.00 TO TOTAL
-                   ADD 1 TO LINHA
+                   EVALUATE OPCAO
+             WHEN 1 THRU 6
+                   MOVE PM-CODIGO(OPCAO)    TO COD-SELECIONADO
+                   MOVE PM-DESCRICAO(OPCAO) TO DESCR-SELECIONADA
+                   MOVE PM-PRECO(OPCAO)     TO PRECO-SELECIONADO
+                   PERFORM REGISTA-ITEM
              WHEN 0
                    GO NOVA-CONTA
            END-EVALUATE
@@ -138,8 +289,84 @@
            END-PERFORM.
 
 
+      ******************************************************************
+      * REGISTA-ITEM
+      * Pede a quantidade do artigo escolhido no EVALUATE OPCAO,
+      * acrescenta a linha a conta em curso e actualiza o TOTAL.
+      ******************************************************************
+         REGISTA-ITEM.
+           IF NUM-ITENS >= 20 THEN
+               DISPLAY "CONTA COMPLETA (MAX 20 ARTIGOS)" AT LINE LINHA
+                   COL 84 FOREGROUND-COLOR 4 HIGHLIGHT
+               GO TO REGISTA-ITEM-EXIT
+           END-IF.
+           MOVE 1   TO QTD-ITEM.
+           MOVE "N" TO QTD-VALIDA.
+           PERFORM UNTIL QUANTIDADE-VALIDA
+               DISPLAY "QUANTIDADE (1-99):" AT LINE LINHA COL 84
+               FOREGROUND-COLOR 3 HIGHLIGHT
+               ACCEPT QTD-ITEM AT LINE LINHA COL 103
+               IF QTD-ITEM > 0 THEN
+                   MOVE "S" TO QTD-VALIDA
+               ELSE
+                   DISPLAY "QUANTIDADE INVALIDA" AT LINE LINHA COL 84
+                   FOREGROUND-COLOR 4 HIGHLIGHT
+               END-IF
+           END-PERFORM.
+           DISPLAY " " ERASE EOL AT LINE LINHA COL 84.
+
+           ADD 1 TO NUM-ITENS.
+           MOVE COD-SELECIONADO   TO IC-CODIGO(NUM-ITENS).
+           MOVE DESCR-SELECIONADA TO IC-DESCRICAO(NUM-ITENS).
+           MOVE QTD-ITEM          TO IC-QUANTIDADE(NUM-ITENS).
+           MOVE PRECO-SELECIONADO TO IC-PRECO-UNIT(NUM-ITENS).
+           COMPUTE TOTAL-LINHA-ITEM = QTD-ITEM * PRECO-SELECIONADO.
+           ADD TOTAL-LINHA-ITEM TO TOTAL.
+
+           MOVE QTD-ITEM          TO LIE-QTD.
+           MOVE DESCR-SELECIONADA TO LIE-DESC.
+           MOVE TOTAL-LINHA-ITEM  TO LIE-VALOR.
+           DISPLAY LINHA-ITEM-ECRA AT LINE LINHA COL 50.
+           ADD 1 TO LINHA.
+           PERFORM GRAVA-CHECKPOINT.
+
+         REGISTA-ITEM-EXIT.
+           EXIT.
+
+
+      ******************************************************************
+      * ANULAR-ITEM
+      * Anula a ultima linha acrescentada a conta em curso (tecla V em
+      * ACEITAR-MENU): retira-a da tabela de itens, desconta o seu
+      * valor do TOTAL e limpa a linha correspondente no ecran.
+      ******************************************************************
+         ANULAR-ITEM.
+           IF NUM-ITENS = 0
+               DISPLAY "NADA A ANULAR" AT LINE LINHA COL 84
+               FOREGROUND-COLOR 4 HIGHLIGHT
+           ELSE
+               SUBTRACT 1 FROM LINHA
+               COMPUTE TOTAL-LINHA-ITEM =
+                   IC-QUANTIDADE(NUM-ITENS) * IC-PRECO-UNIT(NUM-ITENS)
+               SUBTRACT TOTAL-LINHA-ITEM FROM TOTAL
+               DISPLAY "                                           "
+                   AT LINE LINHA COL 50
+               SUBTRACT 1 FROM NUM-ITENS
+               MOVE TOTAL TO SAIDA-TOTAL
+               DISPLAY FUNCTION CONCATENATE("TOTAL: ",SAIDA-TOTAL,
+                   " EUR") AT 1620 FOREGROUND-COLOR 3 HIGHLIGHT
+               PERFORM GRAVA-CHECKPOINT
+           END-IF.
+
 
          NOVA-CONTA.
+           IF NUM-ITENS > 0
+               PERFORM APAGA-LINHAS
+               MOVE 7 TO LINHA
+               PERFORM PEDE-DESCONTO
+               PERFORM PEDE-PAGAMENTO
+               PERFORM CALCULA-IVA
+           END-IF.
            MOVE " " TO RESPOSTA.
            ADD 2 TO LINHA
            PERFORM UNTIL FUNCTION UPPER-CASE(RESPOSTA) = "S" OR
@@ -149,18 +376,383 @@
                 ACCEPT RESPOSTA AT LINE LINHA COL 68
            END-PERFORM.
 
+      * Actualiza DATA-SISTEMA/HORA-SISTEMA (so feitos uma vez no
+      * arranque do programa em CALENDARIO) imediatamente antes de
+      * GRAVA-JORNAL gravar a conta, para cada conta fechada na mesma
+      * sessao ficar no jornal com a sua propria data/hora real e nao
+      * com a data/hora da primeira conta da sessao.
+           ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT HORA-SISTEMA FROM TIME.
+           DISPLAY FUNCTION CONCATENATE(DIA,"-",MES,"-",ANO)    AT 0150.
+           DISPLAY FUNCTION CONCATENATE(HORA,":",MINUTO)        AT 0178.
+
            IF (FUNCTION UPPER-CASE(RESPOSTA) = "S") THEN
+               PERFORM GRAVA-JORNAL
+               PERFORM IMPRIME-RECIBO
+               PERFORM LIMPA-CHECKPOINT
                PERFORM APAGA-LINHAS
                GO TO INICIO
            ELSE
+              PERFORM GRAVA-JORNAL
+              PERFORM IMPRIME-RECIBO
+              PERFORM LIMPA-CHECKPOINT
               PERFORM APAGA-LINHAS
               DISPLAY " PROGRAMA ENCERRADO" AT LINE 07 COL 49
               FOREGROUND-COLOR 5 HIGHLIGHT
-              ACCEPT OMITTED AT LINE 08 COL 50
+              MOVE TOTAL-DINHEIRO-TURNO TO SAIDA-DINHEIRO-TURNO
+              DISPLAY FUNCTION CONCATENATE(
+                  "DINHEIRO EM CAIXA (TURNO): ",SAIDA-DINHEIRO-TURNO,
+                  " EUR") AT LINE 08 COL 30
+                  FOREGROUND-COLOR 5 HIGHLIGHT
+              ACCEPT OMITTED AT LINE 09 COL 50
+              CLOSE JORNAL-VENDAS
               STOP RUN
            END-IF.
 
 
+      ******************************************************************
+      * PEDE-DESCONTO
+      * Desconto de promocao/combo a aplicar a conta, antes da pergunta
+      * "NOVA CONTA?". Deteta automaticamente o combo hamburguer+batata
+      * e, de qualquer forma, pede um codigo de promocao validado
+      * contra TABELA-PROMOCOES (ENTER fica sem desconto) - para o
+      * desconto ficar sempre associado a uma promocao rastreavel e
+      * nao a um valor arbitrario do operador.
+      ******************************************************************
+         PEDE-DESCONTO.
+           ADD 1 TO LINHA.
+           PERFORM DETETA-COMBO.
+           IF HA-COMBO THEN
+               MOVE "COMBO" TO DESCONTO-CODIGO
+               MOVE "N"     TO PROMO-ENCONTRADA
+               PERFORM PROCURA-PROMOCAO
+                   VARYING IDX-PROMO FROM 1 BY 1
+                   UNTIL IDX-PROMO > 4 OR PROMO-VALIDA
+               DISPLAY "COMBO HAMBURGUER+BATATA DETETADO" AT LINE
+                   LINHA COL 50 FOREGROUND-COLOR 3 HIGHLIGHT
+               ADD 1 TO LINHA
+           ELSE
+               MOVE SPACES TO DESCONTO-CODIGO
+               MOVE "N" TO PROMO-ENCONTRADA
+               PERFORM UNTIL PROMO-VALIDA
+                   DISPLAY "CODIGO PROMO (ENTER P/ NENHUM):" AT LINE
+                       LINHA COL 50 FOREGROUND-COLOR 3 HIGHLIGHT
+                   ACCEPT DESCONTO-CODIGO AT LINE LINHA COL 82
+                   MOVE FUNCTION UPPER-CASE(DESCONTO-CODIGO)
+                       TO DESCONTO-CODIGO
+                   IF DESCONTO-CODIGO = SPACES THEN
+                       MOVE 0   TO PERCENT-DESCONTO
+                       MOVE "S" TO PROMO-ENCONTRADA
+                   ELSE
+                       MOVE "N" TO PROMO-ENCONTRADA
+                       PERFORM PROCURA-PROMOCAO
+                           VARYING IDX-PROMO FROM 1 BY 1
+                           UNTIL IDX-PROMO > 4 OR PROMO-VALIDA
+                       IF NOT PROMO-VALIDA THEN
+                           DISPLAY "CODIGO INVALIDO" AT LINE LINHA
+                               COL 91 FOREGROUND-COLOR 4 HIGHLIGHT
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+           COMPUTE DESCONTO ROUNDED = TOTAL * PERCENT-DESCONTO / 100.
+           IF DESCONTO > TOTAL
+               MOVE TOTAL TO DESCONTO
+           END-IF.
+           COMPUTE TOTAL-FINAL = TOTAL - DESCONTO.
+           MOVE DESCONTO    TO SAIDA-DESCONTO.
+           MOVE TOTAL-FINAL TO SAIDA-TOTAL-FINAL.
+           ADD 1 TO LINHA.
+           DISPLAY FUNCTION CONCATENATE("DESCONTO: ",SAIDA-DESCONTO,
+               " EUR") AT LINE LINHA COL 50
+               FOREGROUND-COLOR 3 HIGHLIGHT.
+           ADD 1 TO LINHA.
+           DISPLAY FUNCTION CONCATENATE("TOTAL A PAGAR: ",
+               SAIDA-TOTAL-FINAL," EUR") AT LINE LINHA COL 50
+               FOREGROUND-COLOR 3 HIGHLIGHT.
+           ADD 1 TO LINHA.
+
+
+      ******************************************************************
+      * DETETA-COMBO
+      * Verifica se a conta em curso tem pelo menos um hamburguer
+      * (codigos 1 a 4) e uma batata (codigo 5), caso em que sugere
+      * automaticamente o codigo de promocao "COMBO" em PEDE-DESCONTO.
+      ******************************************************************
+         DETETA-COMBO.
+           MOVE "N" TO COMBO-FLAG.
+           MOVE "N" TO ACHOU-HAMBURGUER.
+           MOVE "N" TO ACHOU-BATATA.
+           PERFORM VERIFICA-ITEM-COMBO
+               VARYING IDX-ITEM FROM 1 BY 1 UNTIL IDX-ITEM > NUM-ITENS.
+           IF HA-HAMBURGUER AND HA-BATATA THEN
+               MOVE "S" TO COMBO-FLAG
+           END-IF.
+
+
+         VERIFICA-ITEM-COMBO.
+           IF IC-CODIGO(IDX-ITEM) >= 1 AND IC-CODIGO(IDX-ITEM) <= 4 THEN
+               MOVE "S" TO ACHOU-HAMBURGUER
+           END-IF.
+           IF IC-CODIGO(IDX-ITEM) = 5 THEN
+               MOVE "S" TO ACHOU-BATATA
+           END-IF.
+
+
+      ******************************************************************
+      * PROCURA-PROMOCAO
+      * Procura DESCONTO-CODIGO em TABELA-PROMOCOES; se encontrado,
+      * fica em PERCENT-DESCONTO a percentagem associada.
+      ******************************************************************
+         PROCURA-PROMOCAO.
+           IF DESCONTO-CODIGO = PR-CODIGO(IDX-PROMO) THEN
+               MOVE PR-PERCENT(IDX-PROMO) TO PERCENT-DESCONTO
+               MOVE "S" TO PROMO-ENCONTRADA
+           END-IF.
+
+
+      ******************************************************************
+      * CARREGA-PROMOCOES
+      * Povoa a tabela de codigos de promocao validos, chamada uma so
+      * vez no arranque do programa.
+      ******************************************************************
+         CARREGA-PROMOCOES.
+           MOVE "COMBO"    TO PR-CODIGO(1).
+           MOVE "COMBO HAMBURGUER+BATATA" TO PR-DESCRICAO(1).
+           MOVE 10.00      TO PR-PERCENT(1).
+           MOVE "PROMO10"  TO PR-CODIGO(2).
+           MOVE "PROMOCAO 10%" TO PR-DESCRICAO(2).
+           MOVE 10.00      TO PR-PERCENT(2).
+           MOVE "PROMO20"  TO PR-CODIGO(3).
+           MOVE "PROMOCAO 20%" TO PR-DESCRICAO(3).
+           MOVE 20.00      TO PR-PERCENT(3).
+           MOVE "FUNC"     TO PR-CODIGO(4).
+           MOVE "DESCONTO FUNCIONARIO" TO PR-DESCRICAO(4).
+           MOVE 50.00      TO PR-PERCENT(4).
+
+
+      ******************************************************************
+      * PEDE-PAGAMENTO
+      * Pede a forma de pagamento (dinheiro ou cartao). Em dinheiro,
+      * pede tambem o valor entregue pelo cliente, calcula o troco e
+      * acumula a venda em TOTAL-DINHEIRO-TURNO para a conferencia da
+      * caixa no fecho do turno.
+      ******************************************************************
+         PEDE-PAGAMENTO.
+           MOVE "N" TO FORMA-PAGAMENTO-VALIDA.
+           PERFORM UNTIL FORMA-PAGAMENTO-OK
+               DISPLAY "PAGAMENTO (D/C):" AT LINE LINHA
+                   COL 50 FOREGROUND-COLOR 3 HIGHLIGHT
+               ACCEPT FORMA-PAGAMENTO AT LINE LINHA COL 67
+               MOVE FUNCTION UPPER-CASE(FORMA-PAGAMENTO)
+                   TO FORMA-PAGAMENTO
+               IF PAGAMENTO-DINHEIRO OR PAGAMENTO-CARTAO THEN
+                   MOVE "S" TO FORMA-PAGAMENTO-VALIDA
+                   DISPLAY " " ERASE EOL AT LINE LINHA COL 69
+               ELSE
+                   DISPLAY "INVALIDO" AT LINE LINHA COL 69
+                       FOREGROUND-COLOR 4 HIGHLIGHT
+               END-IF
+           END-PERFORM.
+           ADD 1 TO LINHA.
+           IF PAGAMENTO-DINHEIRO THEN
+               MOVE "N" TO VALOR-VALIDO
+               PERFORM UNTIL VALOR-ENTREGUE-VALIDO
+                   DISPLAY "ENTREGUE (EUR):" AT LINE LINHA
+                       COL 50 FOREGROUND-COLOR 3 HIGHLIGHT
+                   ACCEPT VALOR-ENTREGUE AT LINE LINHA COL 67
+                   IF VALOR-ENTREGUE >= TOTAL-FINAL THEN
+                       MOVE "S" TO VALOR-VALIDO
+                       DISPLAY " " ERASE EOL AT LINE LINHA COL 75
+                   ELSE
+                       DISPLAY "VALOR BAIXO" AT LINE LINHA COL 75
+                           FOREGROUND-COLOR 4 HIGHLIGHT
+                   END-IF
+               END-PERFORM
+               COMPUTE TROCO = VALOR-ENTREGUE - TOTAL-FINAL
+               ADD TOTAL-FINAL TO TOTAL-DINHEIRO-TURNO
+               ADD 1 TO LINHA
+           ELSE
+               MOVE TOTAL-FINAL TO VALOR-ENTREGUE
+               MOVE 0 TO TROCO
+           END-IF.
+           MOVE VALOR-ENTREGUE TO SAIDA-VALOR-ENTREGUE.
+           MOVE TROCO          TO SAIDA-TROCO.
+           DISPLAY FUNCTION CONCATENATE("ENTREGUE: ",
+               SAIDA-VALOR-ENTREGUE," EUR") AT LINE LINHA COL 50
+               FOREGROUND-COLOR 3 HIGHLIGHT.
+           ADD 1 TO LINHA.
+           DISPLAY FUNCTION CONCATENATE("TROCO: ",SAIDA-TROCO," EUR")
+               AT LINE LINHA COL 50
+               FOREGROUND-COLOR 3 HIGHLIGHT.
+           ADD 1 TO LINHA.
+
+
+      ******************************************************************
+      * CALCULA-IVA
+      * Desagrega o TOTAL-FINAL (valor efectivamente cobrado, ja com
+      * desconto) em valor liquido e IVA, a taxa intermedia em vigor
+      * para a restauracao, e mostra o resultado na sua propria linha.
+      ******************************************************************
+         CALCULA-IVA.
+           COMPUTE VALOR-LIQUIDO ROUNDED =
+               TOTAL-FINAL / (1 + TAXA-IVA).
+           COMPUTE VALOR-IVA = TOTAL-FINAL - VALOR-LIQUIDO.
+           MOVE VALOR-LIQUIDO TO SAIDA-VALOR-LIQUIDO.
+           MOVE VALOR-IVA     TO SAIDA-VALOR-IVA.
+           DISPLAY FUNCTION CONCATENATE("LIQUIDO: ",
+               SAIDA-VALOR-LIQUIDO," EUR") AT LINE LINHA COL 50
+               FOREGROUND-COLOR 3 HIGHLIGHT.
+           ADD 1 TO LINHA.
+           DISPLAY FUNCTION CONCATENATE("IVA: ",SAIDA-VALOR-IVA," EUR")
+               AT LINE LINHA COL 50
+               FOREGROUND-COLOR 3 HIGHLIGHT.
+           ADD 1 TO LINHA.
+
+
+      ******************************************************************
+      * GRAVA-JORNAL
+      * Regista a conta fechada (cabecalho + uma linha por item) no
+      * ficheiro de jornal de vendas, antes de APAGA-LINHAS limpar o
+      * ecran. Contas sem nenhum item (ex.: SAIR premido de imediato)
+      * nao geram registo.
+      ******************************************************************
+         GRAVA-JORNAL.
+           IF NUM-ITENS = 0
+               GO TO GRAVA-JORNAL-EXIT
+           END-IF.
+
+           ADD 1 TO NUM-CONTA.
+
+           INITIALIZE JORNAL-REG.
+           MOVE "C"          TO JORNAL-TIPO-REG.
+           MOVE ANO          TO JORNAL-ANO.
+           MOVE MES          TO JORNAL-MES.
+           MOVE DIA          TO JORNAL-DIA.
+           MOVE HORA         TO JORNAL-HOR.
+           MOVE MINUTO       TO JORNAL-MIN.
+           MOVE NUM-CONTA    TO JORNAL-NUM-CONTA.
+           MOVE TOTAL        TO JORNAL-TOTAL-BRUTO.
+           MOVE DESCONTO     TO JORNAL-DESCONTO.
+           MOVE TOTAL-FINAL  TO JORNAL-TOTAL-FINAL.
+           MOVE FORMA-PAGAMENTO TO JORNAL-FORMA-PAG.
+           MOVE VALOR-ENTREGUE  TO JORNAL-VALOR-PAGO.
+           MOVE TROCO           TO JORNAL-TROCO.
+           MOVE OPERADOR        TO JORNAL-OPERADOR.
+           MOVE VALOR-LIQUIDO   TO JORNAL-VALOR-LIQUIDO.
+           MOVE VALOR-IVA       TO JORNAL-VALOR-IVA.
+           MOVE DESCONTO-CODIGO TO JORNAL-COD-PROMO.
+           WRITE JORNAL-REG.
+
+           PERFORM GRAVA-JORNAL-ITEM
+               VARYING IDX-ITEM FROM 1 BY 1
+               UNTIL IDX-ITEM > NUM-ITENS.
+
+         GRAVA-JORNAL-EXIT.
+           EXIT.
+
+
+         GRAVA-JORNAL-ITEM.
+           INITIALIZE JORNAL-REG.
+           MOVE "I"                        TO JORNAL-TIPO-REG.
+           MOVE ANO                        TO JORNAL-ANO.
+           MOVE MES                        TO JORNAL-MES.
+           MOVE DIA                        TO JORNAL-DIA.
+           MOVE HORA                       TO JORNAL-HOR.
+           MOVE MINUTO                     TO JORNAL-MIN.
+           MOVE NUM-CONTA                  TO JORNAL-NUM-CONTA.
+           MOVE IC-CODIGO(IDX-ITEM)        TO JORNAL-COD-ITEM.
+           MOVE IC-DESCRICAO(IDX-ITEM)     TO JORNAL-DESCR-ITEM.
+           MOVE IC-QUANTIDADE(IDX-ITEM)    TO JORNAL-QUANTIDADE.
+           MOVE IC-PRECO-UNIT(IDX-ITEM)    TO JORNAL-PRECO-UNIT.
+           COMPUTE JORNAL-TOTAL-LINHA =
+               IC-QUANTIDADE(IDX-ITEM) * IC-PRECO-UNIT(IDX-ITEM).
+           WRITE JORNAL-REG.
+
+
+      ******************************************************************
+      * IMPRIME-RECIBO
+      * Escreve o recibo detalhado da conta fechada em RECIBO.TXT
+      * (linha, quantidade, preco unitario, total da linha e o TOTAL
+      * final), para ser enviado para a impressora do balcao.
+      ******************************************************************
+         IMPRIME-RECIBO.
+           IF NUM-ITENS = 0
+               GO TO IMPRIME-RECIBO-EXIT
+           END-IF.
+
+           OPEN OUTPUT RECIBO-IMPRESSO.
+           MOVE "EMPRESA DOS BIFES" TO RECIBO-LINHA.
+           WRITE RECIBO-LINHA.
+           MOVE FUNCTION CONCATENATE("OPERADOR: ",OPERADOR)
+               TO RECIBO-LINHA.
+           WRITE RECIBO-LINHA.
+           MOVE SPACES TO RECIBO-LINHA.
+           WRITE RECIBO-LINHA.
+
+           PERFORM IMPRIME-RECIBO-ITEM
+               VARYING IDX-ITEM FROM 1 BY 1
+               UNTIL IDX-ITEM > NUM-ITENS.
+
+           MOVE SPACES TO RECIBO-LINHA.
+           WRITE RECIBO-LINHA.
+           MOVE TOTAL TO SAIDA-TOTAL.
+           MOVE FUNCTION CONCATENATE("TOTAL: ",SAIDA-TOTAL," EUR")
+               TO RECIBO-LINHA.
+           WRITE RECIBO-LINHA.
+           IF DESCONTO > 0
+               MOVE FUNCTION CONCATENATE("PROMO: ",DESCONTO-CODIGO)
+                   TO RECIBO-LINHA
+               WRITE RECIBO-LINHA
+               MOVE DESCONTO TO SAIDA-DESCONTO
+               MOVE FUNCTION CONCATENATE("DESCONTO: ",SAIDA-DESCONTO,
+                   " EUR") TO RECIBO-LINHA
+               WRITE RECIBO-LINHA
+               MOVE TOTAL-FINAL TO SAIDA-TOTAL-FINAL
+               MOVE FUNCTION CONCATENATE("TOTAL A PAGAR: ",
+                   SAIDA-TOTAL-FINAL," EUR") TO RECIBO-LINHA
+               WRITE RECIBO-LINHA
+           END-IF.
+           IF PAGAMENTO-DINHEIRO THEN
+               MOVE "PAGAMENTO: DINHEIRO" TO RECIBO-LINHA
+           ELSE
+               MOVE "PAGAMENTO: CARTAO" TO RECIBO-LINHA
+           END-IF.
+           WRITE RECIBO-LINHA.
+           MOVE VALOR-ENTREGUE TO SAIDA-VALOR-ENTREGUE.
+           MOVE FUNCTION CONCATENATE("ENTREGUE: ",SAIDA-VALOR-ENTREGUE,
+               " EUR") TO RECIBO-LINHA.
+           WRITE RECIBO-LINHA.
+           IF PAGAMENTO-DINHEIRO THEN
+               MOVE TROCO TO SAIDA-TROCO
+               MOVE FUNCTION CONCATENATE("TROCO: ",SAIDA-TROCO," EUR")
+                   TO RECIBO-LINHA
+               WRITE RECIBO-LINHA
+           END-IF.
+           MOVE VALOR-LIQUIDO TO SAIDA-VALOR-LIQUIDO.
+           MOVE FUNCTION CONCATENATE("VALOR LIQUIDO: ",
+               SAIDA-VALOR-LIQUIDO," EUR") TO RECIBO-LINHA.
+           WRITE RECIBO-LINHA.
+           MOVE VALOR-IVA TO SAIDA-VALOR-IVA.
+           MOVE FUNCTION CONCATENATE("IVA: ",SAIDA-VALOR-IVA," EUR")
+               TO RECIBO-LINHA.
+           WRITE RECIBO-LINHA.
+           CLOSE RECIBO-IMPRESSO.
+
+         IMPRIME-RECIBO-EXIT.
+           EXIT.
+
+
+         IMPRIME-RECIBO-ITEM.
+           MOVE IC-QUANTIDADE(IDX-ITEM)  TO RLI-QTD.
+           MOVE IC-DESCRICAO(IDX-ITEM)   TO RLI-DESC.
+           MOVE IC-PRECO-UNIT(IDX-ITEM)  TO RLI-PRECO-UNIT.
+           COMPUTE RLI-TOTAL-LINHA =
+               IC-QUANTIDADE(IDX-ITEM) * IC-PRECO-UNIT(IDX-ITEM).
+           MOVE RECIBO-LINHA-ITEM TO RECIBO-LINHA.
+           WRITE RECIBO-LINHA.
+
+
          APAGA-LINHAS.
            MOVE 07 TO APAGA-LINHA.
            PERFORM UNTIL APAGA-LINHA > LINHA
@@ -171,4 +763,246 @@
            DISPLAY "       "   AT 1627.
 
 
+      ******************************************************************
+      * GRAVA-CHECKPOINT
+      * Regrava por completo o ficheiro de checkpoint da conta em
+      * curso (cabecalho + uma linha por item), chamado depois de cada
+      * tecla aceite em ACEITAR-MENU que altera a conta (REGISTA-ITEM,
+      * ANULAR-ITEM). Se a conta ainda nao tiver itens o ficheiro fica
+      * vazio, o que VERIFICA-CHECKPOINT interpreta como "nada a
+      * retomar".
+      ******************************************************************
+         GRAVA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-CONTA.
+           IF NUM-ITENS > 0
+               INITIALIZE CKPT-REG
+               MOVE "H"          TO CKPT-TIPO-REG
+               MOVE NUM-ITENS    TO CKPT-NUM-ITENS
+               MOVE TOTAL        TO CKPT-TOTAL
+               MOVE LINHA        TO CKPT-LINHA
+               MOVE OPERADOR     TO CKPT-OPERADOR
+               WRITE CKPT-REG
+               PERFORM GRAVA-CHECKPOINT-ITEM
+                   VARYING IDX-ITEM FROM 1 BY 1
+                   UNTIL IDX-ITEM > NUM-ITENS
+           END-IF.
+           CLOSE CHECKPOINT-CONTA.
+
+
+         GRAVA-CHECKPOINT-ITEM.
+           INITIALIZE CKPT-REG.
+           MOVE "I"                     TO CKPT-TIPO-REG.
+           MOVE IC-CODIGO(IDX-ITEM)     TO CKPT-COD-ITEM.
+           MOVE IC-DESCRICAO(IDX-ITEM)  TO CKPT-DESCR-ITEM.
+           MOVE IC-QUANTIDADE(IDX-ITEM) TO CKPT-QUANTIDADE.
+           MOVE IC-PRECO-UNIT(IDX-ITEM) TO CKPT-PRECO-UNIT.
+           WRITE CKPT-REG.
+
+
+      ******************************************************************
+      * LIMPA-CHECKPOINT
+      * Esvazia o ficheiro de checkpoint quando a conta e fechada
+      * (GRAVA-JORNAL ja gravou o jornal), para uma conta ja terminada
+      * nunca ser oferecida para retomar.
+      ******************************************************************
+         LIMPA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-CONTA.
+           CLOSE CHECKPOINT-CONTA.
+
+
+      ******************************************************************
+      * VERIFICA-CHECKPOINT
+      * Chamado uma so vez no arranque do programa. Se existir um
+      * checkpoint com uma conta em curso (o programa anterior foi
+      * interrompido antes de a fechar), pergunta ao operador se quer
+      * retomar essa conta; se sim, repoe NUM-ITENS, TOTAL, LINHA e a
+      * tabela de itens e volta direito para ACEITAR-MENU em vez de
+      * passar por INICIO, que limparia esse estado.
+      ******************************************************************
+         VERIFICA-CHECKPOINT.
+           MOVE "N" TO CONTA-RETOMADA-FLAG.
+           OPEN INPUT CHECKPOINT-CONTA.
+           IF FS-CHECKPOINT = "00" THEN
+               READ CHECKPOINT-CONTA
+                   AT END CONTINUE
+                   NOT AT END PERFORM PERGUNTA-RETOMAR
+               END-READ
+               CLOSE CHECKPOINT-CONTA
+           END-IF.
+
+
+         PERGUNTA-RETOMAR.
+           IF CKPT-CABECALHO THEN
+               MOVE " " TO RESPOSTA
+               PERFORM UNTIL FUNCTION UPPER-CASE(RESPOSTA) = "S" OR
+                             FUNCTION UPPER-CASE(RESPOSTA) = "N"
+                   DISPLAY "CONTA INTERROMPIDA. RETOMAR? (S/N)"
+                       AT LINE 16 COL 01 FOREGROUND-COLOR 4 HIGHLIGHT
+                   ACCEPT RESPOSTA AT LINE 16 COL 47
+               END-PERFORM
+               DISPLAY "                                             "
+                   AT LINE 16 COL 01
+               IF FUNCTION UPPER-CASE(RESPOSTA) = "S" THEN
+                   MOVE CKPT-NUM-ITENS TO NUM-ITENS
+                   MOVE CKPT-TOTAL     TO TOTAL
+                   MOVE CKPT-LINHA     TO LINHA
+                   MOVE CKPT-OPERADOR  TO OPERADOR
+                   MOVE 0              TO DESCONTO
+                   MOVE 0              TO TOTAL-FINAL
+                   PERFORM CARREGA-ITEM-CHECKPOINT
+                       VARYING IDX-ITEM FROM 1 BY 1
+                       UNTIL IDX-ITEM > NUM-ITENS
+                   MOVE TOTAL TO SAIDA-TOTAL
+                   DISPLAY FUNCTION CONCATENATE("TOTAL: ",SAIDA-TOTAL,
+                       " EUR") AT 1620 FOREGROUND-COLOR 3 HIGHLIGHT
+                   MOVE "S" TO CONTA-RETOMADA-FLAG
+               END-IF
+           END-IF.
+
+
+         CARREGA-ITEM-CHECKPOINT.
+           READ CHECKPOINT-CONTA
+               AT END CONTINUE
+           END-READ.
+           MOVE CKPT-COD-ITEM   TO IC-CODIGO(IDX-ITEM).
+           MOVE CKPT-DESCR-ITEM TO IC-DESCRICAO(IDX-ITEM).
+           MOVE CKPT-QUANTIDADE TO IC-QUANTIDADE(IDX-ITEM).
+           MOVE CKPT-PRECO-UNIT TO IC-PRECO-UNIT(IDX-ITEM).
+           COMPUTE TOTAL-LINHA-ITEM =
+               IC-QUANTIDADE(IDX-ITEM) * IC-PRECO-UNIT(IDX-ITEM).
+           COMPUTE LINHA-ITEM-CKPT = 6 + IDX-ITEM.
+           MOVE IC-QUANTIDADE(IDX-ITEM) TO LIE-QTD.
+           MOVE IC-DESCRICAO(IDX-ITEM)  TO LIE-DESC.
+           MOVE TOTAL-LINHA-ITEM        TO LIE-VALOR.
+           DISPLAY LINHA-ITEM-ECRA AT LINE LINHA-ITEM-CKPT COL 50.
+
+
+      ******************************************************************
+      * PEDE-OPERADOR
+      * Pede o codigo do operador que inicia o turno, antes de entrar
+      * no menu. Gravado em cada conta fechada (GRAVA-JORNAL) para o
+      * relatorio de vendas por operador (REL_OPERADOR).
+      ******************************************************************
+         PEDE-OPERADOR.
+           PERFORM UNTIL OPERADOR NOT = SPACES
+               DISPLAY "OPERADOR:" AT LINE 16 COL 01
+                   FOREGROUND-COLOR 6 HIGHLIGHT
+               ACCEPT OPERADOR AT LINE 16 COL 11
+           END-PERFORM.
+           DISPLAY "                              " AT LINE 16 COL 01.
+
+
+      ******************************************************************
+      * CARREGA-NUM-CONTA
+      * Le o jornal de vendas ja existente (JORNAL.DAT) no arranque do
+      * programa e retem em NUM-CONTA o maior numero de conta ja usado,
+      * para o proximo WRITE em GRAVA-JORNAL continuar a numeracao em
+      * vez de comecar outra vez em 1 - o que duplicaria numeros de
+      * conta sempre que o programa e reiniciado no mesmo dia (ex.:
+      * apos retomar uma conta interrompida).
+      ******************************************************************
+         CARREGA-NUM-CONTA.
+           MOVE 0   TO NUM-CONTA.
+           MOVE "N" TO FIM-JORNAL-LEITURA.
+           OPEN INPUT JORNAL-VENDAS.
+           IF FS-JORNAL = "00" THEN
+               PERFORM UNTIL JORNAL-LEITURA-TERMINOU
+                   READ JORNAL-VENDAS
+                       AT END
+                           MOVE "S" TO FIM-JORNAL-LEITURA
+                       NOT AT END
+                           IF JORNAL-CABECALHO AND
+                              JORNAL-NUM-CONTA > NUM-CONTA THEN
+                               MOVE JORNAL-NUM-CONTA TO NUM-CONTA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE JORNAL-VENDAS
+           END-IF.
+
+
+      ******************************************************************
+      * CARREGA-PRECOS
+      * Le a tabela de precos (PRECOS.DAT) para memoria no arranque do
+      * programa. Se o ficheiro ainda nao existir (primeira execucao
+      * apos esta alteracao) cria-o com os precos em vigor.
+      ******************************************************************
+         CARREGA-PRECOS.
+           OPEN INPUT TABELA-PRECOS.
+           IF FS-TABELA-PRECOS = "35" THEN
+               PERFORM CRIA-PRECOS-DEFEITO
+           ELSE
+               PERFORM LE-PRECOS
+                   VARYING IDX-PRECO FROM 1 BY 1
+                   UNTIL IDX-PRECO > 6
+               CLOSE TABELA-PRECOS
+           END-IF.
+
+
+         LE-PRECOS.
+           READ TABELA-PRECOS
+               AT END CONTINUE
+           END-READ.
+           MOVE PRECO-CODIGO    TO PM-CODIGO(IDX-PRECO).
+           MOVE PRECO-DESCRICAO TO PM-DESCRICAO(IDX-PRECO).
+           MOVE PRECO-VALOR     TO PM-PRECO(IDX-PRECO).
+
+
+      ******************************************************************
+      * CRIA-PRECOS-DEFEITO
+      * Escreve PRECOS.DAT com os seis precos originais do menu, para
+      * que a tabela exista logo na primeira execucao do programa.
+      ******************************************************************
+         CRIA-PRECOS-DEFEITO.
+           MOVE 1 TO PM-CODIGO(1).
+           MOVE "HAMBURGUER PEQUENO" TO PM-DESCRICAO(1).
+           MOVE 5.15 TO PM-PRECO(1).
+           MOVE 2 TO PM-CODIGO(2).
+           MOVE "HAMBURGUER MEDIO" TO PM-DESCRICAO(2).
+           MOVE 6.05 TO PM-PRECO(2).
+           MOVE 3 TO PM-CODIGO(3).
+           MOVE "HAMBURGUER GRANDE" TO PM-DESCRICAO(3).
+           MOVE 7.10 TO PM-PRECO(3).
+           MOVE 4 TO PM-CODIGO(4).
+           MOVE "HAMBURGUER SUPERGRANDE" TO PM-DESCRICAO(4).
+           MOVE 8.20 TO PM-PRECO(4).
+           MOVE 5 TO PM-CODIGO(5).
+           MOVE "BATATA" TO PM-DESCRICAO(5).
+           MOVE 4.50 TO PM-PRECO(5).
+           MOVE 6 TO PM-CODIGO(6).
+           MOVE "SALADA" TO PM-DESCRICAO(6).
+           MOVE 5.00 TO PM-PRECO(6).
+
+           CLOSE TABELA-PRECOS.
+           OPEN OUTPUT TABELA-PRECOS.
+           PERFORM GRAVA-PRECO
+               VARYING IDX-PRECO FROM 1 BY 1 UNTIL IDX-PRECO > 6.
+           CLOSE TABELA-PRECOS.
+
+
+         GRAVA-PRECO.
+           MOVE PM-CODIGO(IDX-PRECO)    TO PRECO-CODIGO.
+           MOVE PM-DESCRICAO(IDX-PRECO) TO PRECO-DESCRICAO.
+           MOVE PM-PRECO(IDX-PRECO)     TO PRECO-VALOR.
+           WRITE PRECO-REG.
+
+
+      ******************************************************************
+      * MOSTRA-PRECOS
+      * Escreve o preco de cada artigo, lido da tabela em memoria, na
+      * coluna 30 das linhas do menu (LINE 07 a LINE 12).
+      ******************************************************************
+         MOSTRA-PRECOS.
+           PERFORM MOSTRA-PRECO-ITEM
+               VARYING IDX-PRECO FROM 1 BY 1 UNTIL IDX-PRECO > 6.
+
+
+         MOSTRA-PRECO-ITEM.
+           COMPUTE LINHA-PRECO = 6 + IDX-PRECO.
+           MOVE PM-PRECO(IDX-PRECO) TO SAIDA-PRECO-MENU.
+           DISPLAY FUNCTION CONCATENATE(SAIDA-PRECO-MENU," EUR")
+               AT LINE LINHA-PRECO COL 30
+               FOREGROUND-COLOR 6 HIGHLIGHT.
+
+
        END PROGRAM EMPRESA_DOS_BIFES.
