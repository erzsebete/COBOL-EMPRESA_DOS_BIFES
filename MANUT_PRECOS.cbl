@@ -0,0 +1,138 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Manutencao da tabela de precos do menu (PRECOS.DAT).
+      *          Mostra os seis artigos e os precos actuais e permite
+      *          corrigir o preco de um artigo, sem tocar no codigo do
+      *          programa principal.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANUT_PRECOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABELA-PRECOS ASSIGN TO "PRECOS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-TABELA-PRECOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABELA-PRECOS.
+           COPY TABPRECO.CPY.
+
+       WORKING-STORAGE SECTION.
+        77 FS-TABELA-PRECOS        PIC X(02)  VALUES "00".
+        77 IDX-PRECO               PIC 99     VALUE ZERO.
+        77 COD-ESCOLHIDO           PIC 99     VALUE ZERO.
+        77 NOVO-PRECO              PIC 9(03)V99 VALUE ZERO.
+        77 RESPOSTA                PIC X      VALUES SPACE.
+        77 SAIDA-PRECO             PIC Z(6)9.99.
+
+      * Tabela de precos lida de PRECOS.DAT para memoria, corrigida
+      * aqui e regravada no ficheiro no fim da manutencao.
+        01 PRECOS-MEMORIA.
+           05 PRECO-MEM OCCURS 6 TIMES.
+              10 PM-CODIGO         PIC 9(02).
+              10 PM-DESCRICAO      PIC X(25).
+              10 PM-PRECO          PIC 9(03)V99.
+
+       PROCEDURE DIVISION.
+        MAINLINE.
+           PERFORM LER-PRECOS.
+           PERFORM MANUTENCAO
+               UNTIL FUNCTION UPPER-CASE(RESPOSTA) = "F".
+           PERFORM GRAVAR-PRECOS.
+           STOP RUN.
+
+
+      ******************************************************************
+      * LER-PRECOS
+      * Carrega PRECOS.DAT para a tabela em memoria. O ficheiro e
+      * criado por EMPRESA_DOS_BIFES na primeira execucao, por isso
+      * tem de existir antes desta manutencao ser chamada.
+      ******************************************************************
+        LER-PRECOS.
+           OPEN INPUT TABELA-PRECOS.
+           IF FS-TABELA-PRECOS NOT = "00" THEN
+               DISPLAY "PRECOS.DAT NAO EXISTE - EXECUTE PRIMEIRO O "
+                       "PROGRAMA PRINCIPAL"
+               STOP RUN
+           END-IF.
+           PERFORM LER-PRECO-ITEM
+               VARYING IDX-PRECO FROM 1 BY 1 UNTIL IDX-PRECO > 6.
+           CLOSE TABELA-PRECOS.
+
+
+        LER-PRECO-ITEM.
+           READ TABELA-PRECOS
+               AT END CONTINUE
+           END-READ.
+           MOVE PRECO-CODIGO    TO PM-CODIGO(IDX-PRECO).
+           MOVE PRECO-DESCRICAO TO PM-DESCRICAO(IDX-PRECO).
+           MOVE PRECO-VALOR     TO PM-PRECO(IDX-PRECO).
+
+
+      ******************************************************************
+      * MANUTENCAO
+      * Mostra a lista de artigos e precos, pede o codigo do artigo a
+      * corrigir e o novo preco. "F" termina e regrava o ficheiro.
+      ******************************************************************
+        MANUTENCAO.
+           DISPLAY " ".
+           DISPLAY "================================================".
+           DISPLAY "  EMPRESA DOS BIFES - MANUTENCAO DE PRECOS".
+           DISPLAY "================================================".
+           PERFORM MOSTRAR-PRECO-ITEM
+               VARYING IDX-PRECO FROM 1 BY 1 UNTIL IDX-PRECO > 6.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "F  TERMINAR E GRAVAR".
+           DISPLAY " ".
+           DISPLAY "ARTIGO A CORRIGIR (1-6) OU F: " WITH NO ADVANCING.
+           ACCEPT RESPOSTA.
+           IF FUNCTION UPPER-CASE(RESPOSTA) NOT = "F" THEN
+               MOVE FUNCTION NUMVAL(RESPOSTA) TO COD-ESCOLHIDO
+               IF COD-ESCOLHIDO >= 1 AND COD-ESCOLHIDO <= 6 THEN
+                   PERFORM CORRIGIR-PRECO
+               ELSE
+                   DISPLAY "ARTIGO INVALIDO"
+               END-IF
+           END-IF.
+
+
+        MOSTRAR-PRECO-ITEM.
+           MOVE PM-PRECO(IDX-PRECO) TO SAIDA-PRECO.
+           DISPLAY PM-CODIGO(IDX-PRECO) "  " PM-DESCRICAO(IDX-PRECO)
+               "  " SAIDA-PRECO " EUR".
+
+
+        CORRIGIR-PRECO.
+           MOVE PM-PRECO(COD-ESCOLHIDO) TO SAIDA-PRECO.
+           DISPLAY "PRECO ACTUAL: " SAIDA-PRECO " EUR".
+           DISPLAY "NOVO PRECO: " WITH NO ADVANCING.
+           ACCEPT NOVO-PRECO.
+           MOVE NOVO-PRECO TO PM-PRECO(COD-ESCOLHIDO).
+
+
+      ******************************************************************
+      * GRAVAR-PRECOS
+      * Regrava PRECOS.DAT com a tabela em memoria, ja com as
+      * correccoes feitas em CORRIGIR-PRECO.
+      ******************************************************************
+        GRAVAR-PRECOS.
+           OPEN OUTPUT TABELA-PRECOS.
+           PERFORM GRAVAR-PRECO-ITEM
+               VARYING IDX-PRECO FROM 1 BY 1 UNTIL IDX-PRECO > 6.
+           CLOSE TABELA-PRECOS.
+           DISPLAY "PRECOS ACTUALIZADOS.".
+
+
+        GRAVAR-PRECO-ITEM.
+           MOVE PM-CODIGO(IDX-PRECO)    TO PRECO-CODIGO.
+           MOVE PM-DESCRICAO(IDX-PRECO) TO PRECO-DESCRICAO.
+           MOVE PM-PRECO(IDX-PRECO)     TO PRECO-VALOR.
+           WRITE PRECO-REG.
+
+
+       END PROGRAM MANUT_PRECOS.
