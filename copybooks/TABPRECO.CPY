@@ -0,0 +1,10 @@
+      ******************************************************************
+      * TABPRECO.CPY
+      * Registo do ficheiro de tabela de precos (PRECOS.DAT). Um
+      * registo por artigo do menu (codigo 1 a 6, mesma numeracao do
+      * EVALUATE OPCAO em EMPRESA_DOS_BIFES).
+      ******************************************************************
+       01  PRECO-REG.
+           05 PRECO-CODIGO           PIC 9(02).
+           05 PRECO-DESCRICAO        PIC X(25).
+           05 PRECO-VALOR            PIC 9(03)V99.
