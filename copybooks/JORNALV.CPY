@@ -0,0 +1,35 @@
+      ******************************************************************
+      * JORNALV.CPY
+      * Registo do ficheiro de jornal de vendas (JORNAL.DAT).
+      * Um registo tipo "C" (cabecalho) por conta fechada, seguido de
+      * um registo tipo "I" (item) por cada linha vendida nessa conta.
+      ******************************************************************
+       01  JORNAL-REG.
+           05 JORNAL-TIPO-REG        PIC X(01).
+              88 JORNAL-CABECALHO    VALUE "C".
+              88 JORNAL-ITEM         VALUE "I".
+           05 JORNAL-DATA.
+              10 JORNAL-ANO          PIC 9(04).
+              10 JORNAL-MES          PIC 9(02).
+              10 JORNAL-DIA          PIC 9(02).
+           05 JORNAL-HORA.
+              10 JORNAL-HOR          PIC 9(02).
+              10 JORNAL-MIN          PIC 9(02).
+           05 JORNAL-NUM-CONTA       PIC 9(06).
+           05 JORNAL-DETALHE.
+              10 JORNAL-COD-ITEM     PIC 9(02).
+              10 JORNAL-DESCR-ITEM   PIC X(25).
+              10 JORNAL-QUANTIDADE   PIC 9(03).
+              10 JORNAL-PRECO-UNIT   PIC 9(03)V99.
+              10 JORNAL-TOTAL-LINHA  PIC 9(05)V99.
+           05 JORNAL-CABEC REDEFINES JORNAL-DETALHE.
+              10 JORNAL-TOTAL-BRUTO  PIC 9(05)V99.
+              10 JORNAL-DESCONTO     PIC 9(05)V99.
+              10 JORNAL-TOTAL-FINAL  PIC 9(05)V99.
+              10 JORNAL-FORMA-PAG    PIC X(01).
+              10 JORNAL-VALOR-PAGO   PIC 9(05)V99.
+              10 JORNAL-TROCO        PIC 9(05)V99.
+              10 JORNAL-OPERADOR     PIC X(08).
+              10 JORNAL-VALOR-LIQUIDO PIC 9(05)V99.
+              10 JORNAL-VALOR-IVA    PIC 9(05)V99.
+              10 JORNAL-COD-PROMO    PIC X(08).
