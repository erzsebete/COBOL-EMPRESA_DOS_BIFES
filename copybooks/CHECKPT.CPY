@@ -0,0 +1,23 @@
+      ******************************************************************
+      * CHECKPT.CPY
+      * Registo do ficheiro de checkpoint da conta em curso
+      * (CHECKPOINT.DAT). Um registo tipo "H" (cabecalho) com os
+      * totais da conta, seguido de um registo tipo "I" (item) por
+      * cada linha ja acrescentada. Regravado por completo a cada
+      * tecla aceite em ACEITAR-MENU, para poder retomar a conta se o
+      * programa for interrompido antes de ser fechada.
+      ******************************************************************
+       01  CKPT-REG.
+           05 CKPT-TIPO-REG          PIC X(01).
+              88 CKPT-CABECALHO      VALUE "H".
+              88 CKPT-ITEM           VALUE "I".
+           05 CKPT-DETALHE.
+              10 CKPT-NUM-ITENS      PIC 9(02).
+              10 CKPT-TOTAL          PIC 9(05)V99.
+              10 CKPT-LINHA          PIC 9(02).
+              10 CKPT-OPERADOR       PIC X(08).
+           05 CKPT-ITEM-DET REDEFINES CKPT-DETALHE.
+              10 CKPT-COD-ITEM       PIC 9(02).
+              10 CKPT-DESCR-ITEM     PIC X(25).
+              10 CKPT-QUANTIDADE     PIC 9(03).
+              10 CKPT-PRECO-UNIT     PIC 9(03)V99.
