@@ -0,0 +1,179 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Relatorio de vendas por operador - resume o jornal de
+      *          vendas (JORNAL.DAT) por operador que fechou cada conta,
+      *          para a conferencia do turno por pessoa.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL_OPERADOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JORNAL-VENDAS ASSIGN TO "JORNAL.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-JORNAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JORNAL-VENDAS.
+           COPY JORNALV.CPY.
+
+       WORKING-STORAGE SECTION.
+        77 FS-JORNAL               PIC X(02)  VALUES "00".
+        77 JORNAL-EXISTE           PIC X      VALUES "S".
+           88 NAO-HA-JORNAL        VALUE "N".
+        77 FIM-JORNAL              PIC X      VALUES "N".
+           88 JORNAL-TERMINOU      VALUE "S".
+        77 IDX-OPER                PIC 99     VALUE ZERO.
+        77 NUM-OPERADORES          PIC 99     VALUE ZERO.
+        77 ACHOU-OPERADOR          PIC X      VALUES "N".
+           88 OPERADOR-ENCONTRADO  VALUE "S".
+        77 TABELA-OPER-CHEIA       PIC X      VALUES "N".
+           88 OPER-SEM-LUGAR       VALUE "S".
+        77 SAIDA-CONTAS            PIC ZZZZZ9.
+        77 SAIDA-VALOR             PIC Z(6)9.99.
+        77 SAIDA-LIQUIDO           PIC Z(6)9.99.
+        77 SAIDA-IVA               PIC Z(6)9.99.
+
+      * Data de hoje, para o relatorio so somar as contas fechadas
+      * hoje e nao a vida inteira do ficheiro de jornal.
+        01 DATA-HOJE.
+           05 ANO-HOJE             PIC 9(04)  VALUE ZERO.
+           05 MES-HOJE             PIC 9(02)  VALUE ZERO.
+           05 DIA-HOJE             PIC 9(02)  VALUE ZERO.
+
+      * Resumo por operador - um operador por posicao, pela ordem em
+      * que aparece primeiro no jornal do turno.
+        01 TABELA-OPERADORES.
+           05 RESUMO-OPER OCCURS 20 TIMES.
+              10 RO-OPERADOR       PIC X(08).
+              10 RO-CONTAS         PIC 9(05) VALUE ZERO.
+              10 RO-TOTAL          PIC 9(07)V99 VALUE ZERO.
+              10 RO-LIQUIDO        PIC 9(07)V99 VALUE ZERO.
+              10 RO-IVA            PIC 9(07)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+        MAINLINE.
+           PERFORM INICIALIZAR.
+           IF NOT NAO-HA-JORNAL
+               PERFORM LER-JORNAL
+           END-IF.
+           PERFORM IMPRIMIR-RESUMO.
+           STOP RUN.
+
+
+      ******************************************************************
+      * INICIALIZAR
+      * Guarda a data de hoje (para o filtro por dia em LER-JORNAL)
+      * e abre o jornal - se o ficheiro ainda nao existir (nenhuma
+      * venda alguma vez registada) fica so a nota em JORNAL-EXISTE.
+      ******************************************************************
+        INICIALIZAR.
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT JORNAL-VENDAS.
+           IF FS-JORNAL = "35" THEN
+               MOVE "N" TO JORNAL-EXISTE
+           END-IF.
+
+
+      ******************************************************************
+      * LER-JORNAL
+      * Le o jornal por completo, acumulando numero de contas e total
+      * vendido por operador (registos tipo "C" - um por conta
+      * fechada) - apenas das contas fechadas hoje.
+      ******************************************************************
+        LER-JORNAL.
+           READ JORNAL-VENDAS
+               AT END MOVE "S" TO FIM-JORNAL
+           END-READ.
+           PERFORM UNTIL JORNAL-TERMINOU
+               IF JORNAL-CABECALHO AND JORNAL-ANO = ANO-HOJE
+                       AND JORNAL-MES = MES-HOJE
+                       AND JORNAL-DIA = DIA-HOJE THEN
+                   PERFORM ACUMULAR-OPERADOR
+               END-IF
+               READ JORNAL-VENDAS
+                   AT END MOVE "S" TO FIM-JORNAL
+               END-READ
+           END-PERFORM.
+           CLOSE JORNAL-VENDAS.
+
+
+      ******************************************************************
+      * ACUMULAR-OPERADOR
+      * Procura o operador na tabela; se for novo e ja nao houver
+      * lugar (20 operadores distintos e o limite da tabela), ignora-o
+      * em vez de escrever fora dos limites de RESUMO-OPER.
+      ******************************************************************
+        ACUMULAR-OPERADOR.
+           MOVE "N" TO ACHOU-OPERADOR.
+           PERFORM PROCURAR-OPERADOR
+               VARYING IDX-OPER FROM 1 BY 1
+               UNTIL IDX-OPER > NUM-OPERADORES
+                  OR OPERADOR-ENCONTRADO.
+           IF OPERADOR-ENCONTRADO THEN
+               SUBTRACT 1 FROM IDX-OPER
+           END-IF.
+           MOVE "N" TO TABELA-OPER-CHEIA.
+           IF NOT OPERADOR-ENCONTRADO THEN
+               IF NUM-OPERADORES >= 20 THEN
+                   MOVE "S" TO TABELA-OPER-CHEIA
+               ELSE
+                   ADD 1 TO NUM-OPERADORES
+                   MOVE NUM-OPERADORES TO IDX-OPER
+                   MOVE JORNAL-OPERADOR TO RO-OPERADOR(IDX-OPER)
+               END-IF
+           END-IF.
+           IF NOT OPER-SEM-LUGAR THEN
+               ADD 1                    TO RO-CONTAS(IDX-OPER)
+               ADD JORNAL-TOTAL-FINAL   TO RO-TOTAL(IDX-OPER)
+               ADD JORNAL-VALOR-LIQUIDO TO RO-LIQUIDO(IDX-OPER)
+               ADD JORNAL-VALOR-IVA     TO RO-IVA(IDX-OPER)
+           END-IF.
+
+
+        PROCURAR-OPERADOR.
+           IF RO-OPERADOR(IDX-OPER) = JORNAL-OPERADOR THEN
+               MOVE "S" TO ACHOU-OPERADOR
+           END-IF.
+
+
+      ******************************************************************
+      * IMPRIMIR-RESUMO
+      * Mostra o total de contas e o valor vendido por cada operador
+      * que fechou contas neste turno.
+      ******************************************************************
+        IMPRIMIR-RESUMO.
+           DISPLAY " ".
+           DISPLAY "================================================".
+           DISPLAY "  EMPRESA DOS BIFES - VENDAS POR OPERADOR".
+           DISPLAY "================================================".
+           IF NAO-HA-JORNAL THEN
+               DISPLAY "SEM VENDAS REGISTADAS (JORNAL INEXISTENTE)."
+               DISPLAY "=============================================="
+               GO TO IMPRIMIR-RESUMO-EXIT
+           END-IF.
+           DISPLAY "OPERADOR   CONTAS    LIQUIDO      IVA      TOTAL".
+           DISPLAY "------------------------------------------------".
+           PERFORM IMPRIMIR-LINHA-OPER
+               VARYING IDX-OPER FROM 1 BY 1
+               UNTIL IDX-OPER > NUM-OPERADORES.
+           DISPLAY "================================================".
+
+        IMPRIMIR-RESUMO-EXIT.
+           EXIT.
+
+
+        IMPRIMIR-LINHA-OPER.
+           MOVE RO-CONTAS(IDX-OPER)  TO SAIDA-CONTAS.
+           MOVE RO-LIQUIDO(IDX-OPER) TO SAIDA-LIQUIDO.
+           MOVE RO-IVA(IDX-OPER)     TO SAIDA-IVA.
+           MOVE RO-TOTAL(IDX-OPER)   TO SAIDA-VALOR.
+           DISPLAY RO-OPERADOR(IDX-OPER) "  " SAIDA-CONTAS "  "
+               SAIDA-LIQUIDO " " SAIDA-IVA " " SAIDA-VALOR " EUR".
+
+
+       END PROGRAM REL_OPERADOR.
